@@ -0,0 +1,218 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SNPTRN.
+000120 AUTHOR. R-DASILVA.
+000130 INSTALLATION. DATA-CENTER-OPS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*
+000170*****************************************************************
+000180*  SNPTRN -- CICS PSEUDO-CONVERSATIONAL TRANSACTION "SNAP".      *
+000190*  LETS AN AUTHORIZED OPERATOR TRIGGER A THANOS SNAP BATCH RUN   *
+000200*  FROM A TERMINAL, WITH AN EXPLICIT CONFIRMATION STEP BEFORE    *
+000210*  THE REQUEST IS QUEUED.  THE TRANSACTION NEVER RUNS THE SNAP   *
+000220*  ITSELF -- IT WRITES A PENDING SNAPREQ RECORD THAT THE BATCH   *
+000230*  SCHEDULER PICKS UP AND SUBMITS AS THSNAP01, SINCE SNPDRV IS   *
+000240*  A QSAM BATCH PROGRAM AND IS NOT CICS-SAFE TO LINK TO.         *
+000250*                                                                *
+000260*  MODIFICATION HISTORY                                         *
+000270*  -----------------------------------------------------------  *
+000280*  08/09/26  RDS  ORIGINAL VERSION.                               *
+000290*  08/09/26  RDS  ADDED RESP CHECKING TO THE SNAPREQ WRITE SO A   *
+000300*                 SECOND CONFIRM BEFORE THE SCHEDULER PICKS UP     *
+000310*                 AN OPERATOR'S FIRST PENDING REQUEST FAILS        *
+000320*                 GRACEFULLY INSTEAD OF ABENDING ON THE DUPLICATE  *
+000330*                 KEY.                                             *
+000340*****************************************************************
+000350*
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. IBM-370.
+000390 OBJECT-COMPUTER. IBM-370.
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420*
+000430*****************************************************************
+000440*  AUTHORIZED OPERATOR TABLE                                     *
+000450*****************************************************************
+000460 COPY SNAPAUTH.
+000470*
+000480*****************************************************************
+000490*  SWITCHES AND WORK AREAS                                       *
+000500*****************************************************************
+000510 01  WS-USERID                 PIC X(08).
+000520 01  WS-AUTH-SW                PIC X(01)      VALUE 'N'.
+000530     88  WS-AUTHORIZED                       VALUE 'Y'.
+000540 01  WS-SUBSCRIPT               PIC 9(02)      VALUE ZERO COMP.
+000550 01  WS-RESPONSE                PIC X(01).
+000560     88  WS-RESPONSE-YES                     VALUE 'Y'.
+000570     88  WS-RESPONSE-NO                      VALUE 'N'.
+000580 01  WS-RESP-CODE               PIC S9(08)     COMP.
+000590*
+000600*****************************************************************
+000610*  SCREEN TEXT AREAS -- SENT/RECEIVED WITH SEND TEXT/RECEIVE,    *
+000620*  A LIGHTWEIGHT UNMAPPED SCREEN SUITED TO A ONE-QUESTION        *
+000630*  CONFIRM UTILITY.                                              *
+000640*****************************************************************
+000650 01  WS-PROMPT-TEXT.
+000660     05  FILLER                PIC X(40)
+000670         VALUE 'THANOS SNAP - CONFIRM BATCH RUN REQUEST'.
+000680     05  FILLER                PIC X(40)
+000690         VALUE 'ENTER Y TO CONFIRM, N TO CANCEL, THEN  '.
+000700     05  FILLER                PIC X(40)
+000710         VALUE 'PRESS ENTER.                           '.
+000720 01  WS-DENIED-TEXT             PIC X(60)
+000730     VALUE 'THANOS SNAP - USERID NOT AUTHORIZED TO TRIGGER A RUN'.
+000740 01  WS-QUEUED-TEXT             PIC X(60)
+000750     VALUE 'THANOS SNAP - RUN REQUEST QUEUED FOR BATCH PICKUP'.
+000760 01  WS-CANCEL-TEXT             PIC X(60)
+000770     VALUE 'THANOS SNAP - RUN REQUEST CANCELLED'.
+000780 01  WS-PENDING-TEXT            PIC X(60)
+000790     VALUE 'THANOS SNAP - REQUEST ALREADY PENDING FOR THIS USER'.
+000800 01  WS-INPUT-AREA              PIC X(01).
+000810 01  WS-INPUT-LENGTH            PIC S9(04)     VALUE 1 COMP.
+000820*
+000830*****************************************************************
+000840*  REQUEST FILE RECORD                                           *
+000850*****************************************************************
+000860 COPY SNAPREQ.
+000870*
+000880 LINKAGE SECTION.
+000890 01  DFHCOMMAREA                PIC X(01).
+000900*
+000910 PROCEDURE DIVISION.
+000920*
+000930 0000-MAIN-LOGIC.
+000940     EXEC CICS ASSIGN
+000950         USERID(WS-USERID)
+000960     END-EXEC.
+000970     PERFORM 1000-CHECK-AUTHORIZATION THRU 1000-EXIT.
+000980     IF NOT WS-AUTHORIZED
+000990         PERFORM 2000-SEND-DENIED THRU 2000-EXIT
+001000         EXEC CICS RETURN END-EXEC
+001010     END-IF.
+001020     IF EIBCALEN = 0
+001030         PERFORM 3000-SEND-CONFIRM-PROMPT THRU 3000-EXIT
+001040         EXEC CICS RETURN
+001050             TRANSID('SNAP')
+001060             COMMAREA(DFHCOMMAREA)
+001070         END-EXEC
+001080     ELSE
+001090         PERFORM 4000-RECEIVE-RESPONSE THRU 4000-EXIT
+001100         IF WS-RESPONSE-YES
+001110             PERFORM 5000-QUEUE-SNAP-REQUEST THRU 5000-EXIT
+001120         ELSE
+001130             PERFORM 6000-SEND-CANCELLED THRU 6000-EXIT
+001140         END-IF
+001150         EXEC CICS RETURN END-EXEC
+001160     END-IF.
+001170*
+001180*****************************************************************
+001190*  1000-CHECK-AUTHORIZATION -- THE SIGNED-ON USERID MUST APPEAR *
+001200*  IN THE AUTHORIZED-OPERATOR TABLE BEFORE ANYTHING ELSE HAPPENS.*
+001210*****************************************************************
+001220 1000-CHECK-AUTHORIZATION.
+001230     MOVE ZERO TO WS-SUBSCRIPT.
+001240     PERFORM 1100-COMPARE-ONE-ENTRY THRU 1100-EXIT
+001250         VARYING WS-SUBSCRIPT FROM 1 BY 1
+001260         UNTIL WS-SUBSCRIPT > 3
+001270         OR WS-AUTHORIZED.
+001280 1000-EXIT.
+001290     EXIT.
+001300*
+001310 1100-COMPARE-ONE-ENTRY.
+001320     IF WS-USERID = AUTH-USERID (WS-SUBSCRIPT)
+001330         MOVE 'Y' TO WS-AUTH-SW
+001340     END-IF.
+001350 1100-EXIT.
+001360     EXIT.
+001370*
+001380*****************************************************************
+001390*  2000-SEND-DENIED -- TELL AN UNAUTHORIZED OPERATOR NO, AND     *
+001400*  DO NOT OFFER A CONFIRM SCREEN.                                *
+001410*****************************************************************
+001420 2000-SEND-DENIED.
+001430     EXEC CICS SEND TEXT
+001440         FROM(WS-DENIED-TEXT)
+001450         LENGTH(60)
+001460         ERASE
+001470     END-EXEC.
+001480 2000-EXIT.
+001490     EXIT.
+001500*
+001510*****************************************************************
+001520*  3000-SEND-CONFIRM-PROMPT -- FIRST TRIP THROUGH THE            *
+001530*  TRANSACTION.  ASK FOR AN EXPLICIT Y/N BEFORE ANYTHING IS      *
+001540*  QUEUED.                                                        *
+001550*****************************************************************
+001560 3000-SEND-CONFIRM-PROMPT.
+001570     EXEC CICS SEND TEXT
+001580         FROM(WS-PROMPT-TEXT)
+001590         LENGTH(120)
+001600         ERASE
+001610     END-EXEC.
+001620 3000-EXIT.
+001630     EXIT.
+001640*
+001650*****************************************************************
+001660*  4000-RECEIVE-RESPONSE -- READ BACK THE OPERATOR'S Y/N.        *
+001670*  ANYTHING OTHER THAN Y IS TREATED AS A CANCEL.                 *
+001680*****************************************************************
+001690 4000-RECEIVE-RESPONSE.
+001700     MOVE 'N' TO WS-RESPONSE.
+001710     EXEC CICS RECEIVE
+001720         INTO(WS-INPUT-AREA)
+001730         LENGTH(WS-INPUT-LENGTH)
+001740         NOHANDLE
+001750     END-EXEC.
+001760     IF WS-INPUT-AREA = 'Y' OR WS-INPUT-AREA = 'y'
+001770         MOVE 'Y' TO WS-RESPONSE
+001780     END-IF.
+001790 4000-EXIT.
+001800     EXIT.
+001810*
+001820*****************************************************************
+001830*  5000-QUEUE-SNAP-REQUEST -- WRITE A PENDING SNAPREQ RECORD SO  *
+001840*  THE BATCH SCHEDULER SUBMITS THSNAP01 ON ITS NEXT SWEEP.  A    *
+001850*  DUPLICATE KEY (THE OPERATOR'S PRIOR REQUEST IS STILL PENDING) *
+001860*  IS REPORTED BACK TO THE OPERATOR INSTEAD OF ABENDING.         *
+001870*****************************************************************
+001880 5000-QUEUE-SNAP-REQUEST.
+001890     MOVE WS-USERID TO REQ-USERID.
+001900     EXEC CICS ASSIGN
+001910         DATE(REQ-DATE)
+001920         TIME(REQ-TIME)
+001930     END-EXEC.
+001940     SET REQ-PENDING TO TRUE.
+001950     EXEC CICS WRITE
+001960         FILE('SNAPREQ')
+001970         FROM(REQ-RECORD)
+001980         RIDFLD(WS-USERID)
+001990         RESP(WS-RESP-CODE)
+002000     END-EXEC.
+002010     IF WS-RESP-CODE = DFHRESP(NORMAL)
+002020         EXEC CICS SEND TEXT
+002030             FROM(WS-QUEUED-TEXT)
+002040             LENGTH(60)
+002050             ERASE
+002060         END-EXEC
+002070     ELSE
+002080         EXEC CICS SEND TEXT
+002090             FROM(WS-PENDING-TEXT)
+002100             LENGTH(60)
+002110             ERASE
+002120         END-EXEC
+002130     END-IF.
+002140 5000-EXIT.
+002150     EXIT.
+002160*
+002170*****************************************************************
+002180*  6000-SEND-CANCELLED -- OPERATOR BACKED OUT, NOTHING QUEUED.   *
+002190*****************************************************************
+002200 6000-SEND-CANCELLED.
+002210     EXEC CICS SEND TEXT
+002220         FROM(WS-CANCEL-TEXT)
+002230         LENGTH(60)
+002240         ERASE
+002250     END-EXEC.
+002260 6000-EXIT.
+002270     EXIT.
