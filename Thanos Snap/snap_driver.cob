@@ -0,0 +1,599 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SNPDRV.
+000120 AUTHOR. R-DASILVA.
+000130 INSTALLATION. DATA-CENTER-OPS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*
+000170*****************************************************************
+000180*  SNPDRV -- BATCH DRIVER FOR THE THANOS SNAP.  READS THE        *
+000190*  CANDIDATE ROSTER ONE RECORD AT A TIME AND CALLS EXT7 TO       *
+000200*  DECIDE EACH UNDECIDED CANDIDATE, REWRITING THE RECORD IN      *
+000210*  PLACE WITH THE OUTCOME.                                       *
+000220*                                                                 *
+000230*  MODIFICATION HISTORY                                          *
+000240*  ------------------------------------------------------------  *
+000250*  08/09/26  RDS  ORIGINAL VERSION -- ROSTER FILE REPLACES THE    *
+000260*                 BARE 50-ITERATION DEMO LOOP.                   *
+000270*  08/09/26  RDS  WRITE AN AUDIT RECORD (SEED, BOUNDS, RESULT,    *
+000280*                 MESSAGE) TO AUDFILE FOR EVERY DECISION MADE.    *
+000290*  08/09/26  RDS  READ THE SNAP RATIO FROM SNAPCTL INSTEAD OF     *
+000300*                 LETTING EXT7 DEFAULT TO A 1-IN-2 SNAP EVERY     *
+000310*                 RUN.  MISSING/EMPTY CONTROL FILE STILL FALLS    *
+000320*                 BACK TO THAT DEFAULT.                           *
+000330*  08/09/26  RDS  EXEMPT CANDIDATES ARE ROUTED STRAIGHT TO       *
+000340*                 SPARED, WITHOUT EVER CALLING EXT7.              *
+000350*  08/09/26  RDS  CHECKPOINT/RESTART VIA SNAPCKP -- THE LAST      *
+000360*                 CANDIDATE ID CHECKPOINTED IS PERSISTED EVERY    *
+000370*                 WS-CKP-INTERVAL RECORDS SO A RERUN AGAINST A    *
+000380*                 LARGE ROSTER SKIPS CANDIDATES ALREADY DECIDED   *
+000390*                 INSTEAD OF STARTING OVER.  A COMPLETED RUN      *
+000400*                 CLEARS THE CHECKPOINT.                          *
+000410*  08/09/26  RDS  CANDFILE IS NOW INDEXED BY CAND-ID INSTEAD OF   *
+000420*                 SEQUENTIAL.  A RESTART NOW STARTS DIRECTLY      *
+000430*                 AFTER THE CHECKPOINTED KEY INSTEAD OF READING   *
+000440*                 PAST EVERY CANDIDATE ALREADY DECIDED.           *
+000450*  08/09/26  RDS  ONLY CLEAR SNAPCKP WHEN CANDIN ACTUALLY OPENED  *
+000460*                 -- A FAILED OPEN NO LONGER WIPES A CHECKPOINT   *
+000470*                 A PRIOR RUN LEFT BEHIND FOR THE NEXT ATTEMPT.   *
+000480*  08/09/26  RDS  CTL-MIN/CTL-MAX NOW CLAMPED TO 255 BEFORE       *
+000490*                 BEING MOVED TO THE COMP-X LINKAGE FIELDS, SO A  *
+000500*                 SNAPCTL RECORD ABOVE THE LINKAGE CEILING CANNOT *
+000510*                 SILENTLY WRAP INTO A BOGUS RATIO.               *
+000520*  08/09/26  RDS  8000-TERMINATE NOW RECOUNTS READ/SPARED/SLAIN   *
+000530*                 FROM CANDFILE ITSELF INSTEAD OF TRUSTING THE    *
+000540*                 INTERVAL-CHECKPOINTED RUNNING COUNTERS -- A     *
+000550*                 RESTART THAT RESUMES MID-INTERVAL WAS LEAVING   *
+000560*                 DECISIONS MADE JUST BEFORE THE ABEND OUT OF THE *
+000570*                 DISPLAYED SPARED/SLAIN TOTALS.  CAND-STATUS ON  *
+000580*                 DISK IS THE ONLY VALUE GUARANTEED TO SURVIVE A  *
+000590*                 RESTART INTACT.                                 *
+000600*  08/09/26  RDS  AUDIT RECORDS FOR EXEMPT CANDIDATES ARE NOW     *
+000610*                 FLAGGED (AUD-EXEMPT-FLAG) SO SNPRPT CAN TELL A  *
+000620*                 FORCED SPARE FROM A GENUINE RNG WIN.            *
+000630*  08/09/26  RDS  SNAPOPR PICKS UP THE USERID THAT QUEUED THIS    *
+000640*                 RUN (SNPTRN/SNAPREQ, VIA THE SCHEDULER) AND     *
+000650*                 CARRIES IT INTO AUD-REQUESTOR ON EVERY AUDIT    *
+000660*                 RECORD THE RUN WRITES.                          *
+000670*  08/09/26  RDS  THE "SLAIN" AUDIT MESSAGE LITERAL NO LONGER     *
+000680*                 SPANS A CONTINUATION LINE -- IT WAS BEING       *
+000690*                 CORRUPTED WITH STRAY SPACES AND A TRUNCATED     *
+000700*                 TRAILING PERIOD.  NOW BUILT WITH STRING.        *
+000710*  08/09/26  RDS  THE ONE-TIME SEED CALL TO EXT7 NOW PASSES       *
+000720*                 DRV-LS-SEED-ONLY = 'Y' SO IT NO LONGER LOGS A   *
+000730*                 SPURIOUS SPARED/SLAIN LINE THAT IS NOT TIED TO  *
+000740*                 ANY REAL CANDIDATE DECISION.                    *
+000750*  08/09/26  RDS  ADDED DRV-PARM-AREA AND 0100-QUERY-SINGLE-      *
+000760*                 CANDIDATE -- A STEP PARM CARRYING A CANDIDATE   *
+000770*                 ID NOW SHORT-CIRCUITS TO A SINGLE KEYED READ    *
+000780*                 AND STATUS DISPLAY INSTEAD OF A FULL SWEEP, THE *
+000790*                 ON-DEMAND QUERY THE INDEXED-FILE SWITCH WAS     *
+000800*                 MEANT TO ENABLE.                                 *
+000810*****************************************************************
+000820*
+000830 ENVIRONMENT DIVISION.
+000840 CONFIGURATION SECTION.
+000850 SOURCE-COMPUTER. IBM-370.
+000860 OBJECT-COMPUTER. IBM-370.
+000870 INPUT-OUTPUT SECTION.
+000880 FILE-CONTROL.
+000890     SELECT CANDFILE ASSIGN TO CANDIN
+000900         ORGANIZATION IS INDEXED
+000910         ACCESS MODE IS DYNAMIC
+000920         RECORD KEY IS CAND-ID
+000930         FILE STATUS IS FS-CANDFILE.
+000940     SELECT AUDFILE ASSIGN TO SNAPAUD
+000950         ORGANIZATION IS SEQUENTIAL
+000960         FILE STATUS IS FS-AUDFILE.
+000970     SELECT CTLFILE ASSIGN TO SNAPCTL
+000980         ORGANIZATION IS SEQUENTIAL
+000990         FILE STATUS IS FS-CTLFILE.
+001000     SELECT CKPFILE ASSIGN TO SNAPCKP
+001010         ORGANIZATION IS SEQUENTIAL
+001020         FILE STATUS IS FS-CKPFILE.
+001030     SELECT OPRFILE ASSIGN TO SNAPOPR
+001040         ORGANIZATION IS SEQUENTIAL
+001050         FILE STATUS IS FS-OPRFILE.
+001060*
+001070 DATA DIVISION.
+001080 FILE SECTION.
+001090 FD  CANDFILE
+001100     LABEL RECORDS ARE STANDARD
+001110     RECORDING MODE IS F.
+001120 COPY SNAPCAND.
+001130*
+001140 FD  AUDFILE
+001150     LABEL RECORDS ARE STANDARD
+001160     RECORDING MODE IS F.
+001170 COPY SNAPAUD.
+001180*
+001190 FD  CTLFILE
+001200     LABEL RECORDS ARE STANDARD
+001210     RECORDING MODE IS F.
+001220 COPY SNAPCTL.
+001230*
+001240 FD  CKPFILE
+001250     LABEL RECORDS ARE STANDARD
+001260     RECORDING MODE IS F.
+001270 COPY SNAPCKP.
+001280*
+001290 FD  OPRFILE
+001300     LABEL RECORDS ARE STANDARD
+001310     RECORDING MODE IS F.
+001320 COPY SNAPOPR.
+001330*
+001340 WORKING-STORAGE SECTION.
+001350*
+001360*****************************************************************
+001370*  FILE STATUS AND SWITCHES                                      *
+001380*****************************************************************
+001390 01  FS-CANDFILE              PIC X(02)      VALUE '00'.
+001400     88  FS-CAND-OK                          VALUE '00'.
+001410     88  FS-CAND-EOF                         VALUE '10'.
+001420     88  FS-CAND-NOTFND                      VALUE '23'.
+001430 01  FS-AUDFILE                PIC X(02)      VALUE '00'.
+001440     88  FS-AUD-OK                           VALUE '00'.
+001450 01  FS-CTLFILE                PIC X(02)      VALUE '00'.
+001460     88  FS-CTL-OK                           VALUE '00'.
+001470 01  FS-CKPFILE                PIC X(02)      VALUE '00'.
+001480     88  FS-CKP-OK                           VALUE '00'.
+001490 01  FS-OPRFILE                PIC X(02)      VALUE '00'.
+001500     88  FS-OPR-OK                           VALUE '00'.
+001510 01  WS-SWITCHES.
+001520     05  WS-EOF-SW            PIC X(01)      VALUE 'N'.
+001530         88  WS-EOF                          VALUE 'Y'.
+001540     05  WS-SCAN-EOF-SW       PIC X(01)      VALUE 'N'.
+001550         88  WS-SCAN-EOF                     VALUE 'Y'.
+001560     05  WS-CKP-EXISTS-SW     PIC X(01)      VALUE 'N'.
+001570         88  WS-CKP-EXISTS                   VALUE 'Y'.
+001580     05  WS-RESTART-SW        PIC X(01)      VALUE 'N'.
+001590         88  WS-RESTART-MODE                 VALUE 'Y'.
+001600     05  WS-CAND-OPENED-SW    PIC X(01)      VALUE 'N'.
+001610         88  WS-CAND-OPENED                  VALUE 'Y'.
+001620     05  WS-EXEMPT-SW         PIC X(01)      VALUE 'N'.
+001630         88  WS-EXEMPT-DECISION              VALUE 'Y'.
+001640*
+001650*****************************************************************
+001660*  COUNTERS                                                       *
+001670*****************************************************************
+001680 01  WS-COUNTERS.
+001690     05  WS-READ-COUNT        PIC 9(07)      VALUE ZERO COMP.
+001700     05  WS-SPARED-COUNT      PIC 9(07)      VALUE ZERO COMP.
+001710     05  WS-SLAIN-COUNT       PIC 9(07)      VALUE ZERO COMP.
+001720*
+001730*****************************************************************
+001740*  CHECKPOINT CONTROLS                                            *
+001750*****************************************************************
+001760 01  WS-CKP-CONTROLS.
+001770     05  WS-CKP-INTERVAL      PIC 9(05)      VALUE 25 COMP.
+001780     05  WS-CKP-COUNTER       PIC 9(05)      VALUE ZERO COMP.
+001790     05  WS-RESTART-CAND-ID   PIC X(06)      VALUE SPACES.
+001800*
+001810*****************************************************************
+001820*  LINKAGE TO EXT7                                                *
+001830*****************************************************************
+001840 01  DRV-LS-MIN                PIC X COMP-X  VALUE ZERO.
+001850 01  DRV-LS-MAX                PIC X COMP-X  VALUE ZERO.
+001860 01  DRV-LS-RESULT             PIC X COMP-X.
+001870 01  DRV-LS-SEED               PIC 9(08).
+001880 01  DRV-LS-SEED-ONLY          PIC X(01)     VALUE 'N'.
+001890*
+001900*****************************************************************
+001910*  IDENTITY OF WHOEVER QUEUED THIS RUN, PICKED UP FROM SNAPOPR.  *
+001920*  BLANK MEANS UNATTENDED OR DIRECTLY-SUBMITTED.                  *
+001930*****************************************************************
+001940 01  DRV-REQUESTOR-ID          PIC X(08)     VALUE SPACES.
+001950*
+001960*****************************************************************
+001970*  AUDIT MESSAGE TEXT, MIRRORS THE ONE EXT7 DISPLAYS              *
+001980*****************************************************************
+001990 01  WS-AUD-MESSAGE            PIC X(60).
+002000*
+002010 LINKAGE SECTION.
+002020*
+002030*****************************************************************
+002040*  DRV-PARM-AREA -- OPTIONAL JOB-STEP PARM.  WHEN THE STEP        *
+002050*  SUPPLIES PARM='CANDID', SNPDRV SHORT-CIRCUITS TO A SINGLE      *
+002060*  KEYED LOOKUP AND STATUS DISPLAY INSTEAD OF SWEEPING THE FULL   *
+002070*  ROSTER.  PARM TEXT IS THE 6-CHARACTER CANDIDATE ID, LEFT-      *
+002080*  JUSTIFIED AND BLANK-PADDED.  NO PARM MEANS A NORMAL FULL-      *
+002090*  ROSTER RUN.                                                    *
+002100*****************************************************************
+002110 01  DRV-PARM-AREA.
+002120     05  DRV-PARM-LEN           PIC S9(4) COMP.
+002130     05  DRV-PARM-TEXT          PIC X(06).
+002140*
+002150 PROCEDURE DIVISION USING DRV-PARM-AREA.
+002160*
+002170 0000-MAIN-LOGIC.
+002180     IF DRV-PARM-LEN > ZERO
+002190         PERFORM 0100-QUERY-SINGLE-CANDIDATE THRU 0100-EXIT
+002200     ELSE
+002210         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002220         PERFORM 2000-PROCESS-CANDIDATE THRU 2000-EXIT
+002230             UNTIL WS-EOF
+002240         PERFORM 8000-TERMINATE THRU 8000-EXIT
+002250     END-IF.
+002260     STOP RUN.
+002270*
+002280*****************************************************************
+002290*  0100-QUERY-SINGLE-CANDIDATE -- ON-DEMAND LOOKUP FOR ONE        *
+002300*  CANDIDATE BY KEY, IN PLACE OF A FULL-ROSTER SWEEP.  DOES NOT   *
+002310*  TOUCH AUDFILE OR CKPFILE -- THIS IS A READ-ONLY STATUS CHECK.  *
+002320*****************************************************************
+002330 0100-QUERY-SINGLE-CANDIDATE.
+002340     OPEN INPUT CANDFILE.
+002350     IF NOT FS-CAND-OK
+002360         DISPLAY 'SNPDRV - UNABLE TO OPEN CANDIN, STATUS='
+002370             FS-CANDFILE
+002380     ELSE
+002390         MOVE DRV-PARM-TEXT TO CAND-ID
+002400         READ CANDFILE
+002410             INVALID KEY
+002420                 DISPLAY 'SNPDRV - CANDIDATE ' CAND-ID
+002430                     ' NOT FOUND'
+002440             NOT INVALID KEY
+002450                 PERFORM 0150-PRINT-CANDIDATE THRU 0150-EXIT
+002460         END-READ
+002470         CLOSE CANDFILE
+002480     END-IF.
+002490 0100-EXIT.
+002500     EXIT.
+002510*
+002520 0150-PRINT-CANDIDATE.
+002530     DISPLAY 'SNPDRV - CANDIDATE ID..: ' CAND-ID.
+002540     DISPLAY 'SNPDRV - NAME..........: ' CAND-NAME.
+002550     DISPLAY 'SNPDRV - DEPARTMENT....: ' CAND-DEPT.
+002560     IF CAND-UNDECIDED
+002570         DISPLAY 'SNPDRV - STATUS........: UNDECIDED'
+002580     ELSE
+002590         IF CAND-SPARED
+002600             DISPLAY 'SNPDRV - STATUS........: SPARED'
+002610         ELSE
+002620             DISPLAY 'SNPDRV - STATUS........: SLAIN'
+002630         END-IF
+002640     END-IF.
+002650 0150-EXIT.
+002660     EXIT.
+002670*
+002680*****************************************************************
+002690*  1000-INITIALIZE -- OPEN THE ROSTER AND PRIME THE READ.        *
+002700*****************************************************************
+002710 1000-INITIALIZE.
+002720     OPEN I-O CANDFILE.
+002730     OPEN OUTPUT AUDFILE.
+002740     PERFORM 1050-READ-CONTROL-RECORD THRU 1050-EXIT.
+002750     PERFORM 1060-READ-CHECKPOINT-RECORD THRU 1060-EXIT.
+002760     PERFORM 1080-READ-OPERATOR-RECORD THRU 1080-EXIT.
+002770     PERFORM 1075-SEED-GENERATOR THRU 1075-EXIT.
+002780     IF NOT FS-CAND-OK
+002790         DISPLAY 'SNPDRV - UNABLE TO OPEN CANDIN, STATUS='
+002800             FS-CANDFILE
+002810         MOVE 'Y' TO WS-EOF-SW
+002820     ELSE
+002830         MOVE 'Y' TO WS-CAND-OPENED-SW
+002840         PERFORM 1070-POSITION-CANDFILE THRU 1070-EXIT
+002850         IF NOT WS-EOF
+002860             PERFORM 1100-READ-CANDIDATE THRU 1100-EXIT
+002870         END-IF
+002880     END-IF.
+002890 1000-EXIT.
+002900     EXIT.
+002910*
+002920*****************************************************************
+002930*  1050-READ-CONTROL-RECORD -- PICK UP THE SNAP RATIO.  A        *
+002940*  MISSING OR EMPTY SNAPCTL LEAVES DRV-LS-MIN/DRV-LS-MAX AT      *
+002950*  ZERO, WHICH TELLS EXT7 TO USE ITS OWN 1-IN-2 DEFAULT.  EITHER *
+002960*  BOUND OVER 255 IS CLAMPED TO 255, THE MOST DRV-LS-MIN/         *
+002970*  DRV-LS-MAX CAN HOLD, SO IT IS NOT SILENTLY TRUNCATED WHEN      *
+002980*  MOVED INTO THOSE COMP-X FIELDS.                                *
+002990*****************************************************************
+003000 1050-READ-CONTROL-RECORD.
+003010     OPEN INPUT CTLFILE.
+003020     IF FS-CTL-OK
+003030         READ CTLFILE
+003040             AT END
+003050                 CONTINUE
+003060             NOT AT END
+003070                 PERFORM 1055-CLAMP-CONTROL-RATIO THRU 1055-EXIT
+003080                 MOVE CTL-MIN TO DRV-LS-MIN
+003090                 MOVE CTL-MAX TO DRV-LS-MAX
+003100         END-READ
+003110         CLOSE CTLFILE
+003120     END-IF.
+003130 1050-EXIT.
+003140     EXIT.
+003150*
+003160*****************************************************************
+003170*  1055-CLAMP-CONTROL-RATIO -- KEEP CTL-MIN/CTL-MAX WITHIN THE   *
+003180*  0-255 RANGE THE COMP-X LINKAGE FIELDS CAN ACTUALLY CARRY.      *
+003190*****************************************************************
+003200 1055-CLAMP-CONTROL-RATIO.
+003210     IF CTL-MIN > 255
+003220         MOVE 255 TO CTL-MIN
+003230     END-IF.
+003240     IF CTL-MAX > 255
+003250         MOVE 255 TO CTL-MAX
+003260     END-IF.
+003270 1055-EXIT.
+003280     EXIT.
+003290*
+003300*****************************************************************
+003310*  1060-READ-CHECKPOINT-RECORD -- PICK UP ANY RESTART POINT LEFT *
+003320*  BY A PRIOR RUN THAT DID NOT FINISH.  A MISSING, EMPTY, OR     *
+003330*  BLANK-KEYED CHECKPOINT MEANS THIS IS A FRESH RUN.  SNAPCKP    *
+003340*  ITSELF IS ALLOCATED ONE TIME BY THE SNAPCKPINIT JOB BEFORE    *
+003350*  THIS JOB EVER RUNS AGAINST IT; THE OPEN-OUTPUT FALLBACK BELOW *
+003360*  IS A SAFETY NET FOR AN ALLOCATED-BUT-NEVER-WRITTEN DATASET,   *
+003370*  NOT A SUBSTITUTE FOR THAT ONE-TIME ALLOCATION STEP.            *
+003380*****************************************************************
+003390 1060-READ-CHECKPOINT-RECORD.
+003400     OPEN I-O CKPFILE.
+003410     IF NOT FS-CKP-OK
+003420         OPEN OUTPUT CKPFILE
+003430         CLOSE CKPFILE
+003440         OPEN I-O CKPFILE
+003450     END-IF.
+003460     READ CKPFILE
+003470         AT END
+003480             CONTINUE
+003490         NOT AT END
+003500             MOVE 'Y' TO WS-CKP-EXISTS-SW
+003510             IF CKP-LAST-CAND-ID NOT = SPACES
+003520                 MOVE CKP-LAST-CAND-ID TO WS-RESTART-CAND-ID
+003530                 MOVE 'Y' TO WS-RESTART-SW
+003540                 MOVE CKP-READ-COUNT TO WS-READ-COUNT
+003550                 MOVE CKP-SPARED-COUNT TO WS-SPARED-COUNT
+003560                 MOVE CKP-SLAIN-COUNT TO WS-SLAIN-COUNT
+003570             END-IF
+003580     END-READ.
+003590 1060-EXIT.
+003600     EXIT.
+003610*
+003620*****************************************************************
+003630*  1070-POSITION-CANDFILE -- POSITION THE INDEXED ROSTER FOR THE *
+003640*  SEQUENTIAL SWEEP TO FOLLOW.  A FRESH RUN STARTS AT THE FIRST  *
+003650*  KEY.  A RESTART STARTS DIRECTLY AFTER THE CHECKPOINTED KEY,   *
+003660*  SO CANDIDATES ALREADY DECIDED ARE NEVER EVEN READ.            *
+003670*****************************************************************
+003680 1070-POSITION-CANDFILE.
+003690     IF WS-RESTART-MODE
+003700         DISPLAY 'SNPDRV - RESTARTING AFTER CANDIDATE '
+003710             WS-RESTART-CAND-ID
+003720         MOVE WS-RESTART-CAND-ID TO CAND-ID
+003730         START CANDFILE KEY IS GREATER THAN CAND-ID
+003740     ELSE
+003750         MOVE LOW-VALUES TO CAND-ID
+003760         START CANDFILE KEY IS NOT LESS THAN CAND-ID
+003770     END-IF.
+003780     IF NOT FS-CAND-OK
+003790         MOVE 'Y' TO WS-EOF-SW
+003800     END-IF.
+003810 1070-EXIT.
+003820     EXIT.
+003830*
+003840*****************************************************************
+003850*  1075-SEED-GENERATOR -- FORCE EXT7 TO SEED ITSELF UP FRONT SO  *
+003860*  DRV-LS-SEED IS ALREADY VALID EVEN IF THE FIRST CANDIDATE IN   *
+003870*  THE ROSTER TURNS OUT TO BE EXEMPT.  PASSES DRV-LS-SEED-ONLY   *
+003880*  AS 'Y' SO EXT7 DOES NOT DISPLAY AN OUTCOME FOR A DRAW THAT    *
+003890*  IS NOT TIED TO ANY REAL CANDIDATE DECISION.                   *
+003900*****************************************************************
+003910 1075-SEED-GENERATOR.
+003920     MOVE 'Y' TO DRV-LS-SEED-ONLY.
+003930     CALL 'EXT7' USING DRV-LS-MIN, DRV-LS-MAX, DRV-LS-RESULT,
+003940         DRV-LS-SEED, DRV-LS-SEED-ONLY.
+003950     MOVE 'N' TO DRV-LS-SEED-ONLY.
+003960 1075-EXIT.
+003970     EXIT.
+003980*
+003990*****************************************************************
+004000*  1080-READ-OPERATOR-RECORD -- PICK UP THE USERID OF WHOEVER    *
+004010*  QUEUED THIS RUN, IF SNAPOPR WAS POPULATED BY THE SCHEDULER     *
+004020*  FROM SNAPREQ.  MISSING OR EMPTY LEAVES DRV-REQUESTOR-ID       *
+004030*  BLANK, MEANING AN UNATTENDED OR DIRECTLY-SUBMITTED RUN.        *
+004040*****************************************************************
+004050 1080-READ-OPERATOR-RECORD.
+004060     OPEN INPUT OPRFILE.
+004070     IF FS-OPR-OK
+004080         READ OPRFILE
+004090             AT END
+004100                 CONTINUE
+004110             NOT AT END
+004120                 MOVE OPR-USERID TO DRV-REQUESTOR-ID
+004130         END-READ
+004140         CLOSE OPRFILE
+004150     END-IF.
+004160 1080-EXIT.
+004170     EXIT.
+004180*
+004190 1100-READ-CANDIDATE.
+004200     READ CANDFILE NEXT RECORD
+004210         AT END
+004220             MOVE 'Y' TO WS-EOF-SW
+004230     END-READ.
+004240 1100-EXIT.
+004250     EXIT.
+004260*
+004270*****************************************************************
+004280*  2000-PROCESS-CANDIDATE -- DECIDE ONE UNDECIDED CANDIDATE AND  *
+004290*  REWRITE THE RECORD IN PLACE WITH THE OUTCOME.                 *
+004300*****************************************************************
+004310 2000-PROCESS-CANDIDATE.
+004320     ADD 1 TO WS-READ-COUNT.
+004330     MOVE 'N' TO WS-EXEMPT-SW.
+004340     IF CAND-UNDECIDED
+004350         IF CAND-IS-EXEMPT
+004360             PERFORM 2050-APPLY-EXEMPT-OUTCOME THRU 2050-EXIT
+004370         ELSE
+004380             CALL 'EXT7' USING DRV-LS-MIN, DRV-LS-MAX,
+004390                 DRV-LS-RESULT, DRV-LS-SEED, DRV-LS-SEED-ONLY
+004400             PERFORM 2100-APPLY-OUTCOME THRU 2100-EXIT
+004410         END-IF
+004420         REWRITE CAND-RECORD
+004430         IF NOT FS-CAND-OK
+004440             DISPLAY 'SNPDRV - REWRITE FAILED FOR ' CAND-ID
+004450                 ' STATUS=' FS-CANDFILE
+004460         END-IF
+004470         PERFORM 2200-WRITE-AUDIT-RECORD THRU 2200-EXIT
+004480         PERFORM 2300-CHECKPOINT-PROGRESS THRU 2300-EXIT
+004490     END-IF.
+004500     PERFORM 1100-READ-CANDIDATE THRU 1100-EXIT.
+004510 2000-EXIT.
+004520     EXIT.
+004530*
+004540*****************************************************************
+004550*  2050-APPLY-EXEMPT-OUTCOME -- SKIP THE LOTTERY ENTIRELY FOR A  *
+004560*  FLAGGED CANDIDATE AND ROUTE STRAIGHT TO SPARED.               *
+004570*****************************************************************
+004580 2050-APPLY-EXEMPT-OUTCOME.
+004590     SET CAND-SPARED TO TRUE.
+004600     ADD 1 TO WS-SPARED-COUNT.
+004610     MOVE 'Y' TO WS-EXEMPT-SW.
+004620     MOVE DRV-LS-MIN TO DRV-LS-RESULT.
+004630     MOVE 'Exempt candidate - automatically spared.'
+004640         TO WS-AUD-MESSAGE.
+004650 2050-EXIT.
+004660     EXIT.
+004670*
+004680 2100-APPLY-OUTCOME.
+004690     IF DRV-LS-RESULT = DRV-LS-MIN
+004700         SET CAND-SPARED TO TRUE
+004710         ADD 1 TO WS-SPARED-COUNT
+004720         MOVE 'You were spared by Thanos.' TO WS-AUD-MESSAGE
+004730     ELSE
+004740         SET CAND-SLAIN TO TRUE
+004750         ADD 1 TO WS-SLAIN-COUNT
+004760         MOVE SPACES TO WS-AUD-MESSAGE
+004770         STRING 'You were slain by Thanos, for the good of'
+004780             ' the Universe.' DELIMITED BY SIZE
+004790             INTO WS-AUD-MESSAGE
+004800     END-IF.
+004810 2100-EXIT.
+004820     EXIT.
+004830*
+004840*****************************************************************
+004850*  2200-WRITE-AUDIT-RECORD -- ONE AUDIT RECORD PER DECISION SO   *
+004860*  A DISPUTED OUTCOME CAN BE TRACED BACK TO ITS SEED.  FLAGS     *
+004870*  EXEMPT DECISIONS SO SNPRPT CAN TELL THEM FROM A GENUINE RNG   *
+004880*  WIN, AND CARRIES THE REQUESTOR ID FORWARD FROM SNAPOPR.       *
+004890*****************************************************************
+004900 2200-WRITE-AUDIT-RECORD.
+004910     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+004920     ACCEPT AUD-TIME FROM TIME.
+004930     MOVE DRV-LS-SEED TO AUD-SEED.
+004940     MOVE DRV-LS-MIN TO AUD-MIN.
+004950     MOVE DRV-LS-MAX TO AUD-MAX.
+004960     MOVE DRV-LS-RESULT TO AUD-RESULT.
+004970     IF WS-EXEMPT-DECISION
+004980         SET AUD-EXEMPT TO TRUE
+004990     ELSE
+005000         MOVE 'N' TO AUD-EXEMPT-FLAG
+005010     END-IF.
+005020     MOVE CAND-ID TO AUD-CAND-ID.
+005030     MOVE DRV-REQUESTOR-ID TO AUD-REQUESTOR.
+005040     MOVE WS-AUD-MESSAGE TO AUD-MESSAGE.
+005050     WRITE AUD-RECORD.
+005060     IF NOT FS-AUD-OK
+005070         DISPLAY 'SNPDRV - AUDIT WRITE FAILED, STATUS='
+005080             FS-AUDFILE
+005090     END-IF.
+005100 2200-EXIT.
+005110     EXIT.
+005120*
+005130*****************************************************************
+005140*  2300-CHECKPOINT-PROGRESS -- EVERY WS-CKP-INTERVAL DECISIONS,  *
+005150*  PERSIST THE CURRENT CANDIDATE ID AND RUNNING TOTALS SO A      *
+005160*  RERUN CAN RESUME FROM HERE INSTEAD OF THE TOP OF THE ROSTER.  *
+005170*  THE DISPLAYED FINAL TOTALS DO NOT DEPEND ON THESE BETWEEN     *
+005180*  CHECKPOINTS -- SEE 8050-RECOUNT-TOTALS.                        *
+005190*****************************************************************
+005200 2300-CHECKPOINT-PROGRESS.
+005210     ADD 1 TO WS-CKP-COUNTER.
+005220     IF WS-CKP-COUNTER >= WS-CKP-INTERVAL
+005230         MOVE CAND-ID TO CKP-LAST-CAND-ID
+005240         MOVE WS-READ-COUNT TO CKP-READ-COUNT
+005250         MOVE WS-SPARED-COUNT TO CKP-SPARED-COUNT
+005260         MOVE WS-SLAIN-COUNT TO CKP-SLAIN-COUNT
+005270         PERFORM 2350-WRITE-CHECKPOINT-RECORD THRU 2350-EXIT
+005280         MOVE ZERO TO WS-CKP-COUNTER
+005290     END-IF.
+005300 2300-EXIT.
+005310     EXIT.
+005320*
+005330 2350-WRITE-CHECKPOINT-RECORD.
+005340     IF WS-CKP-EXISTS
+005350         REWRITE CKP-RECORD
+005360     ELSE
+005370         WRITE CKP-RECORD
+005380         MOVE 'Y' TO WS-CKP-EXISTS-SW
+005390     END-IF.
+005400     IF NOT FS-CKP-OK
+005410         DISPLAY 'SNPDRV - CHECKPOINT WRITE FAILED, STATUS='
+005420             FS-CKPFILE
+005430     END-IF.
+005440 2350-EXIT.
+005450     EXIT.
+005460*
+005470*****************************************************************
+005480*  8000-TERMINATE -- CLOSE UP, CLEAR THE CHECKPOINT ONLY IF THE  *
+005490*  ROSTER WAS ACTUALLY OPENED AND RUN TO EXHAUSTION, AND         *
+005500*  DISPLAY TOTALS.  A CANDIN OPEN FAILURE MUST LEAVE ANY PRIOR   *
+005510*  CHECKPOINT INTACT FOR THE NEXT ATTEMPT TO RESUME FROM.        *
+005520*****************************************************************
+005530 8000-TERMINATE.
+005540     IF WS-CAND-OPENED
+005550         PERFORM 8050-RECOUNT-TOTALS THRU 8050-EXIT
+005560         MOVE SPACES TO CKP-LAST-CAND-ID
+005570         MOVE ZERO TO CKP-READ-COUNT
+005580         MOVE ZERO TO CKP-SPARED-COUNT
+005590         MOVE ZERO TO CKP-SLAIN-COUNT
+005600         PERFORM 2350-WRITE-CHECKPOINT-RECORD THRU 2350-EXIT
+005610     END-IF.
+005620     CLOSE CANDFILE.
+005630     CLOSE AUDFILE.
+005640     CLOSE CKPFILE.
+005650     DISPLAY 'SNPDRV - CANDIDATES READ.......: ' WS-READ-COUNT.
+005660     DISPLAY 'SNPDRV - CANDIDATES SPARED.....: ' WS-SPARED-COUNT.
+005670     DISPLAY 'SNPDRV - CANDIDATES SLAIN......: ' WS-SLAIN-COUNT.
+005680 8000-EXIT.
+005690     EXIT.
+005700*
+005710*****************************************************************
+005720*  8050-RECOUNT-TOTALS -- RE-DERIVE READ/SPARED/SLAIN FROM       *
+005730*  CAND-STATUS AS PERSISTED ON CANDFILE INSTEAD OF THE RUNNING   *
+005740*  COUNTERS, WHICH ONLY GET CHECKPOINTED EVERY WS-CKP-INTERVAL   *
+005750*  DECISIONS AND CAN THEREFORE UNDER-REPORT AFTER A RESTART.     *
+005760*****************************************************************
+005770 8050-RECOUNT-TOTALS.
+005780     MOVE ZERO TO WS-READ-COUNT.
+005790     MOVE ZERO TO WS-SPARED-COUNT.
+005800     MOVE ZERO TO WS-SLAIN-COUNT.
+005810     MOVE 'N' TO WS-SCAN-EOF-SW.
+005820     MOVE LOW-VALUES TO CAND-ID.
+005830     START CANDFILE KEY IS NOT LESS THAN CAND-ID.
+005840     IF NOT FS-CAND-OK
+005850         MOVE 'Y' TO WS-SCAN-EOF-SW
+005860     END-IF.
+005870     PERFORM 8060-TALLY-ONE-CANDIDATE THRU 8060-EXIT
+005880         UNTIL WS-SCAN-EOF.
+005890 8050-EXIT.
+005900     EXIT.
+005910*
+005920 8060-TALLY-ONE-CANDIDATE.
+005930     READ CANDFILE NEXT RECORD
+005940         AT END
+005950             MOVE 'Y' TO WS-SCAN-EOF-SW
+005960     END-READ.
+005970     IF NOT WS-SCAN-EOF
+005980         ADD 1 TO WS-READ-COUNT
+005990         IF CAND-SPARED
+006000             ADD 1 TO WS-SPARED-COUNT
+006010         ELSE
+006020             IF CAND-SLAIN
+006030                 ADD 1 TO WS-SLAIN-COUNT
+006040             END-IF
+006050         END-IF
+006060     END-IF.
+006070 8060-EXIT.
+006080     EXIT.
