@@ -0,0 +1,332 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SNPRPT.
+000120 AUTHOR. R-DASILVA.
+000130 INSTALLATION. DATA-CENTER-OPS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*
+000170*****************************************************************
+000180*  SNPRPT -- SUMMARY REPORT OVER A SNPDRV AUDIT LOG.  TALLIES   *
+000190*  SPARED VS. SLAIN COUNTS PER DISTINCT MIN/MAX RATIO SEEN IN   *
+000200*  THE LOG AND COMPARES EACH RATIO'S OBSERVED SPARED PERCENTAGE *
+000210*  AGAINST ITS OWN EXPECTED PERCENTAGE, SO OPS CAN SANITY-CHECK *
+000220*  THE RNG EVEN WHEN SNAPAUD ACCUMULATES RUNS MADE UNDER        *
+000230*  DIFFERENT SNAPCTL RATIOS.                                    *
+000240*                                                               *
+000250*  MODIFICATION HISTORY                                         *
+000260*  -----------------------------------------------------------  *
+000270*  08/09/26  RDS  ORIGINAL VERSION.                             *
+000280*  08/09/26  RDS  WRITE THE SUMMARY TO SNAPRPT INSTEAD OF ONLY  *
+000290*                 DISPLAYING IT, SO BATCH RUNS HAVE A REAL      *
+000300*                 ALLOCATED REPORT DATASET.                     *
+000310*  08/09/26  RDS  EXPECTED SPARED PERCENTAGE IS NOW 1/(MAX-MIN  *
+000320*                 +1), NOT MIN/MAX -- THE TWO ONLY COINCIDE     *
+000330*                 WHEN MIN=1.  ALSO REPORT TOTALS AND EXPECTED  *
+000340*                 VS. OBSERVED PERCENTAGES PER DISTINCT         *
+000350*                 (MIN,MAX) RATIO SEEN IN THE LOG INSTEAD OF    *
+000360*                 ASSUMING ONE RATIO FOR THE WHOLE FILE, SINCE  *
+000370*                 SNAPAUD ACCUMULATES ACROSS RUNS THAT MAY HAVE *
+000380*                 USED DIFFERENT SNAPCTL SETTINGS.              *
+000390*  08/09/26  RDS  WIDENED THE RATIO BUCKETS TO PIC 999 TO MATCH *
+000400*                 SNAPAUD'S WIDENED AUD-MIN/AUD-MAX/AUD-RESULT. *
+000410*  08/09/26  RDS  EXEMPT DECISIONS (AUD-EXEMPT) ARE NOW EXCLUDED*
+000420*                 FROM EVERY RATIO BUCKET SINCE THEY NEVER WENT *
+000430*                 THROUGH THE RNG -- FOLDING THEM IN INFLATED   *
+000440*                 THE OBSERVED SPARED PERCENTAGE AGAINST THE    *
+000450*                 EXPECTED ONE.  THEY STILL COUNT TOWARD THE    *
+000460*                 GRAND TOTALS, VIA THEIR OWN WS-EXEMPT-COUNT.  *
+000470*****************************************************************
+000480*
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER. IBM-370.
+000520 OBJECT-COMPUTER. IBM-370.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT AUDFILE ASSIGN TO SNAPAUD
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS FS-AUDFILE.
+000580     SELECT RPTFILE ASSIGN TO SNAPRPT
+000590         ORGANIZATION IS SEQUENTIAL
+000600         FILE STATUS IS FS-RPTFILE.
+000610*
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  AUDFILE
+000650     LABEL RECORDS ARE STANDARD
+000660     RECORDING MODE IS F.
+000670 COPY SNAPAUD.
+000680*
+000690 FD  RPTFILE
+000700     LABEL RECORDS ARE STANDARD
+000710     RECORDING MODE IS F.
+000720 01  RPT-LINE                 PIC X(80).
+000730*
+000740 WORKING-STORAGE SECTION.
+000750*
+000760*****************************************************************
+000770*  FILE STATUS AND SWITCHES                                      *
+000780*****************************************************************
+000790 01  FS-AUDFILE                PIC X(02)      VALUE '00'.
+000800     88  FS-AUD-OK                           VALUE '00'.
+000810 01  FS-RPTFILE                PIC X(02)      VALUE '00'.
+000820     88  FS-RPT-OK                           VALUE '00'.
+000830 01  WS-SWITCHES.
+000840     05  WS-EOF-SW            PIC X(01)      VALUE 'N'.
+000850         88  WS-EOF                          VALUE 'Y'.
+000860     05  WS-FOUND-SW          PIC X(01)      VALUE 'N'.
+000870         88  WS-FOUND                        VALUE 'Y'.
+000880*
+000890*****************************************************************
+000900*  GRAND TOTALS ACROSS EVERY RATIO SEEN IN THE LOG               *
+000910*****************************************************************
+000920 01  WS-COUNTERS.
+000930     05  WS-TOTAL-COUNT       PIC 9(07)      VALUE ZERO COMP.
+000940     05  WS-SPARED-COUNT      PIC 9(07)      VALUE ZERO COMP.
+000950     05  WS-SLAIN-COUNT       PIC 9(07)      VALUE ZERO COMP.
+000960     05  WS-OVERFLOW-COUNT    PIC 9(07)      VALUE ZERO COMP.
+000970     05  WS-EXEMPT-COUNT      PIC 9(07)      VALUE ZERO COMP.
+000980*
+000990*****************************************************************
+001000*  ONE BUCKET PER DISTINCT (MIN,MAX) RATIO SEEN IN THE LOG.      *
+001010*  RECORDS UNDER A RATIO BEYOND THE TABLE LIMIT STILL COUNT      *
+001020*  TOWARD THE GRAND TOTALS ABOVE, VIA WS-OVERFLOW-COUNT, SO      *
+001030*  NOTHING IS SILENTLY DROPPED -- THEY ARE JUST NOT BROKEN OUT   *
+001040*  INTO THEIR OWN EXPECTED-VS-OBSERVED LINE.                     *
+001050*****************************************************************
+001060 01  WS-BUCKET-COUNT           PIC 9(02)      VALUE ZERO COMP.
+001070 01  WS-BUCKET-INDEX           PIC 9(02)      VALUE ZERO COMP.
+001080 01  WS-SUB                    PIC 9(02)      VALUE ZERO COMP.
+001090 01  WS-RATIO-TABLE.
+001100     05  WS-RATIO-ENTRY        OCCURS 10 TIMES.
+001110         10  BKT-MIN               PIC 999.
+001120         10  BKT-MAX               PIC 999.
+001130         10  BKT-TOTAL             PIC 9(07)  COMP.
+001140         10  BKT-SPARED            PIC 9(07)  COMP.
+001150         10  BKT-SLAIN             PIC 9(07)  COMP.
+001160*
+001170*****************************************************************
+001180*  PERCENTAGES, COMPUTED AT REPORT TIME                          *
+001190*****************************************************************
+001200 01  WS-PERCENTAGES.
+001210     05  WS-EXPECTED-PCT      PIC 999V99     VALUE ZERO.
+001220     05  WS-OBSERVED-PCT      PIC 999V99     VALUE ZERO.
+001230*
+001240*****************************************************************
+001250*  REPORT EDIT FIELDS                                            *
+001260*****************************************************************
+001270 01  WS-EXPECTED-PCT-EDIT     PIC ZZ9.99.
+001280 01  WS-OBSERVED-PCT-EDIT     PIC ZZ9.99.
+001290 01  WS-TOTAL-COUNT-EDIT      PIC ZZZZZZ9.
+001300 01  WS-SPARED-COUNT-EDIT     PIC ZZZZZZ9.
+001310 01  WS-SLAIN-COUNT-EDIT      PIC ZZZZZZ9.
+001320 01  WS-OVERFLOW-COUNT-EDIT   PIC ZZZZZZ9.
+001330 01  WS-EXEMPT-COUNT-EDIT     PIC ZZZZZZ9.
+001340 01  WS-BKT-MIN-EDIT          PIC ZZ9.
+001350 01  WS-BKT-MAX-EDIT          PIC ZZ9.
+001360*
+001370 PROCEDURE DIVISION.
+001380*
+001390 0000-MAIN-LOGIC.
+001400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001410     PERFORM 2000-TALLY-RECORD THRU 2000-EXIT
+001420         UNTIL WS-EOF.
+001430     PERFORM 8000-PRINT-REPORT THRU 8000-EXIT.
+001440     STOP RUN.
+001450*
+001460*****************************************************************
+001470*  1000-INITIALIZE -- OPEN THE AUDIT LOG AND PRIME THE READ.     *
+001480*****************************************************************
+001490 1000-INITIALIZE.
+001500     OPEN INPUT AUDFILE.
+001510     OPEN OUTPUT RPTFILE.
+001520     IF NOT FS-AUD-OK
+001530         DISPLAY 'SNPRPT - UNABLE TO OPEN SNAPAUD, STATUS='
+001540             FS-AUDFILE
+001550         MOVE 'Y' TO WS-EOF-SW
+001560     ELSE
+001570         PERFORM 1100-READ-AUDIT-RECORD THRU 1100-EXIT
+001580     END-IF.
+001590 1000-EXIT.
+001600     EXIT.
+001610*
+001620 1100-READ-AUDIT-RECORD.
+001630     READ AUDFILE
+001640         AT END
+001650             MOVE 'Y' TO WS-EOF-SW
+001660     END-READ.
+001670 1100-EXIT.
+001680     EXIT.
+001690*
+001700*****************************************************************
+001710*  2000-TALLY-RECORD -- COUNT ONE DECISION AGAINST THE GRAND     *
+001720*  TOTALS AND, UNLESS IT WAS AN EXEMPT CANDIDATE FORCED TO       *
+001730*  SPARED WITHOUT EVER GOING THROUGH THE RNG, AGAINST THE        *
+001740*  BUCKET FOR ITS OWN (MIN,MAX) RATIO.  EXEMPT DECISIONS STILL   *
+001750*  COUNT TOWARD THE GRAND TOTALS BUT ARE KEPT OUT OF EVERY       *
+001760*  BUCKET SO THEY DO NOT SKEW THE EXPECTED-VS-OBSERVED SPARED    *
+001770*  PERCENTAGE FOR THAT RATIO.                                    *
+001780*****************************************************************
+001790 2000-TALLY-RECORD.
+001800     ADD 1 TO WS-TOTAL-COUNT.
+001810     IF AUD-RESULT = AUD-MIN
+001820         ADD 1 TO WS-SPARED-COUNT
+001830     ELSE
+001840         ADD 1 TO WS-SLAIN-COUNT
+001850     END-IF.
+001860     IF AUD-EXEMPT
+001870         ADD 1 TO WS-EXEMPT-COUNT
+001880     ELSE
+001890         PERFORM 2100-FIND-OR-ADD-BUCKET THRU 2100-EXIT
+001900         IF WS-BUCKET-INDEX = ZERO
+001910             ADD 1 TO WS-OVERFLOW-COUNT
+001920         ELSE
+001930             ADD 1 TO BKT-TOTAL (WS-BUCKET-INDEX)
+001940             IF AUD-RESULT = AUD-MIN
+001950                 ADD 1 TO BKT-SPARED (WS-BUCKET-INDEX)
+001960             ELSE
+001970                 ADD 1 TO BKT-SLAIN (WS-BUCKET-INDEX)
+001980             END-IF
+001990         END-IF
+002000     END-IF.
+002010     PERFORM 1100-READ-AUDIT-RECORD THRU 1100-EXIT.
+002020 2000-EXIT.
+002030     EXIT.
+002040*
+002050*****************************************************************
+002060*  2100-FIND-OR-ADD-BUCKET -- LOCATE THE BUCKET FOR THIS         *
+002070*  RECORD'S RATIO, ADDING A NEW ONE IF ROOM REMAINS.  SETS       *
+002080*  WS-BUCKET-INDEX TO ZERO WHEN THE TABLE IS FULL AND THE        *
+002090*  RATIO IS NOT ALREADY TRACKED.                                 *
+002100*****************************************************************
+002110 2100-FIND-OR-ADD-BUCKET.
+002120     MOVE ZERO TO WS-BUCKET-INDEX.
+002130     MOVE 'N' TO WS-FOUND-SW.
+002140     PERFORM 2110-COMPARE-ONE-BUCKET THRU 2110-EXIT
+002150         VARYING WS-SUB FROM 1 BY 1
+002160         UNTIL WS-SUB > WS-BUCKET-COUNT
+002170         OR WS-FOUND.
+002180     IF NOT WS-FOUND
+002190         IF WS-BUCKET-COUNT < 10
+002200             ADD 1 TO WS-BUCKET-COUNT
+002210             MOVE AUD-MIN TO BKT-MIN (WS-BUCKET-COUNT)
+002220             MOVE AUD-MAX TO BKT-MAX (WS-BUCKET-COUNT)
+002230             MOVE WS-BUCKET-COUNT TO WS-BUCKET-INDEX
+002240         END-IF
+002250     END-IF.
+002260 2100-EXIT.
+002270     EXIT.
+002280*
+002290 2110-COMPARE-ONE-BUCKET.
+002300     IF AUD-MIN = BKT-MIN (WS-SUB)
+002310     AND AUD-MAX = BKT-MAX (WS-SUB)
+002320         SET WS-FOUND TO TRUE
+002330         MOVE WS-SUB TO WS-BUCKET-INDEX
+002340     END-IF.
+002350 2110-EXIT.
+002360     EXIT.
+002370*
+002380*****************************************************************
+002390*  8000-PRINT-REPORT -- WRITE THE GRAND TOTALS AND ONE           *
+002400*  EXPECTED-VS-OBSERVED LINE PER DISTINCT RATIO BUCKET.          *
+002410*****************************************************************
+002420 8000-PRINT-REPORT.
+002430     CLOSE AUDFILE.
+002440     MOVE WS-TOTAL-COUNT TO WS-TOTAL-COUNT-EDIT.
+002450     MOVE WS-SPARED-COUNT TO WS-SPARED-COUNT-EDIT.
+002460     MOVE WS-SLAIN-COUNT TO WS-SLAIN-COUNT-EDIT.
+002470     MOVE '================================================='
+002480         TO RPT-LINE.
+002490     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+002500     MOVE '        THANOS SNAP - SUMMARY REPORT             '
+002510         TO RPT-LINE.
+002520     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+002530     MOVE '================================================='
+002540         TO RPT-LINE.
+002550     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+002560     MOVE SPACES TO RPT-LINE.
+002570     STRING 'TOTAL DECISIONS.............: ' WS-TOTAL-COUNT-EDIT
+002580         DELIMITED BY SIZE INTO RPT-LINE.
+002590     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+002600     MOVE SPACES TO RPT-LINE.
+002610     STRING 'SPARED.......................: ' WS-SPARED-COUNT-EDIT
+002620         DELIMITED BY SIZE INTO RPT-LINE.
+002630     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+002640     MOVE SPACES TO RPT-LINE.
+002650     STRING 'SLAIN........................: ' WS-SLAIN-COUNT-EDIT
+002660         DELIMITED BY SIZE INTO RPT-LINE.
+002670     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+002680     MOVE '-------------------------------------------------'
+002690         TO RPT-LINE.
+002700     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+002710     MOVE '  BREAKDOWN BY CONFIGURED RATIO                   '
+002720         TO RPT-LINE.
+002730     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+002740     PERFORM 8200-PRINT-ONE-BUCKET THRU 8200-EXIT
+002750         VARYING WS-SUB FROM 1 BY 1
+002760         UNTIL WS-SUB > WS-BUCKET-COUNT.
+002770     IF WS-OVERFLOW-COUNT > ZERO
+002780         MOVE WS-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT-EDIT
+002790         MOVE SPACES TO RPT-LINE
+002800         STRING 'DECISIONS UNDER UNTRACKED RATIOS (LIMIT 10 '
+002810             'DISTINCT RATIOS): ' WS-OVERFLOW-COUNT-EDIT
+002820             DELIMITED BY SIZE INTO RPT-LINE
+002830         PERFORM 8100-WRITE-LINE THRU 8100-EXIT
+002840     END-IF.
+002850     IF WS-EXEMPT-COUNT > ZERO
+002860         MOVE WS-EXEMPT-COUNT TO WS-EXEMPT-COUNT-EDIT
+002870         MOVE SPACES TO RPT-LINE
+002880         STRING 'EXEMPT DECISIONS (EXCLUDED FROM RATIO '
+002890             'COMPARISON): ' WS-EXEMPT-COUNT-EDIT
+002900             DELIMITED BY SIZE INTO RPT-LINE
+002910         PERFORM 8100-WRITE-LINE THRU 8100-EXIT
+002920     END-IF.
+002930     MOVE '================================================='
+002940         TO RPT-LINE.
+002950     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+002960     CLOSE RPTFILE.
+002970 8000-EXIT.
+002980     EXIT.
+002990*
+003000*****************************************************************
+003010*  8200-PRINT-ONE-BUCKET -- ONE RATIO'S TOTALS AND ITS OWN       *
+003020*  EXPECTED-VS-OBSERVED SPARED PERCENTAGE.                       *
+003030*****************************************************************
+003040 8200-PRINT-ONE-BUCKET.
+003050     MOVE ZERO TO WS-EXPECTED-PCT.
+003060     MOVE ZERO TO WS-OBSERVED-PCT.
+003070     IF BKT-MAX (WS-SUB) >= BKT-MIN (WS-SUB)
+003080         COMPUTE WS-EXPECTED-PCT ROUNDED =
+003090             (1 / (BKT-MAX (WS-SUB) - BKT-MIN (WS-SUB) + 1))
+003100                 * 100
+003110     END-IF.
+003120     IF BKT-TOTAL (WS-SUB) > ZERO
+003130         COMPUTE WS-OBSERVED-PCT ROUNDED =
+003140             (BKT-SPARED (WS-SUB) / BKT-TOTAL (WS-SUB)) * 100
+003150     END-IF.
+003160     MOVE BKT-MIN (WS-SUB) TO WS-BKT-MIN-EDIT.
+003170     MOVE BKT-MAX (WS-SUB) TO WS-BKT-MAX-EDIT.
+003180     MOVE BKT-TOTAL (WS-SUB) TO WS-TOTAL-COUNT-EDIT.
+003190     MOVE WS-EXPECTED-PCT TO WS-EXPECTED-PCT-EDIT.
+003200     MOVE WS-OBSERVED-PCT TO WS-OBSERVED-PCT-EDIT.
+003210     MOVE SPACES TO RPT-LINE.
+003220     STRING '  RATIO ' WS-BKT-MIN-EDIT '-IN-' WS-BKT-MAX-EDIT
+003230         '  (' WS-TOTAL-COUNT-EDIT ' DECISIONS)  EXPECTED '
+003240         WS-EXPECTED-PCT-EDIT '%  OBSERVED '
+003250         WS-OBSERVED-PCT-EDIT '%'
+003260         DELIMITED BY SIZE INTO RPT-LINE.
+003270     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+003280 8200-EXIT.
+003290     EXIT.
+003300*
+003310*****************************************************************
+003320*  8100-WRITE-LINE -- WRITE ONE LINE TO THE REPORT FILE.         *
+003330*****************************************************************
+003340 8100-WRITE-LINE.
+003350     WRITE RPT-LINE.
+003360     IF NOT FS-RPT-OK
+003370         DISPLAY 'SNPRPT - WRITE TO SNAPRPT FAILED, STATUS='
+003380             FS-RPTFILE
+003390     END-IF.
+003400 8100-EXIT.
+003410     EXIT.
