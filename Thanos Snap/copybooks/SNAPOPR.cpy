@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110*  SNAPOPR -- ONE-RECORD CONTROL FILE CARRYING THE USERID OF    *
+000120*  WHOEVER QUEUED THE RUN SNPDRV IS ABOUT TO PROCESS.  POPULATED*
+000130*  BY THE BATCH SCHEDULER FROM THE CONFIRMED SNAPREQ RECORD      *
+000140*  BEFORE SNPDRV IS SUBMITTED.  A MISSING OR EMPTY FILE MEANS AN*
+000150*  UNATTENDED OR DIRECTLY-SUBMITTED RUN, AND SNPDRV LEAVES THE  *
+000160*  AUDIT TRAIL'S REQUESTOR FIELD BLANK.                          *
+000170*                                                                *
+000180*  MODIFICATION HISTORY                                         *
+000190*  -----------------------------------------------------------  *
+000200*  08/09/26  RDS  ORIGINAL LAYOUT.                               *
+000210*****************************************************************
+000220 01  OPR-RECORD.
+000230     05  OPR-USERID               PIC X(08).
