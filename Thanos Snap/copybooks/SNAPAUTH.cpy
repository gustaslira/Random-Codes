@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110*  SNAPAUTH -- TABLE OF OPERATOR IDS AUTHORIZED TO TRIGGER A    *
+000120*  THANOS SNAP RUN FROM THE ONLINE TRANSACTION.  A SHORT STATIC *
+000130*  TABLE, MAINTAINED HERE THE SAME WAY THE EXEMPT LIST IS       *
+000140*  MAINTAINED ON THE CANDIDATE ROSTER -- BY EDITING THE SOURCE  *
+000150*  AND RECOMPILING, SINCE THE AUTHORIZED LIST CHANGES RARELY.   *
+000160*                                                                *
+000170*  MODIFICATION HISTORY                                         *
+000180*  -----------------------------------------------------------  *
+000190*  08/09/26  RDS  ORIGINAL LAYOUT.                               *
+000200*****************************************************************
+000210 01  AUTH-TABLE-DATA.
+000220     05  FILLER                PIC X(08)  VALUE 'OPER01  '.
+000230     05  FILLER                PIC X(08)  VALUE 'OPER02  '.
+000240     05  FILLER                PIC X(08)  VALUE 'SUPVSR1 '.
+000250 01  AUTH-TABLE REDEFINES AUTH-TABLE-DATA.
+000260     05  AUTH-USERID           PIC X(08)  OCCURS 3 TIMES.
