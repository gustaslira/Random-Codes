@@ -0,0 +1,22 @@
+000100*****************************************************************
+000110*  SNAPCAND -- CANDIDATE ROSTER RECORD LAYOUT, SHARED BY THE    *
+000120*  SNAP DRIVER, SNAP REPORT AND SNAP ONLINE TRANSACTION.        *
+000130*                                                                *
+000140*  MODIFICATION HISTORY                                         *
+000150*  -----------------------------------------------------------  *
+000160*  08/09/26  RDS  ORIGINAL LAYOUT (ID/NAME/DEPT/STATUS).         *
+000170*  08/09/26  RDS  ADDED CAND-EXEMPT-FLAG.  CHECKED BEFORE THE    *
+000180*                 RANDOM DRAW SO A FLAGGED CANDIDATE IS ALWAYS   *
+000190*                 ROUTED TO SPARED AND NEVER ENTERS THE LOTTERY. *
+000200*****************************************************************
+000210 01  CAND-RECORD.
+000220     05  CAND-ID              PIC X(06).
+000230     05  CAND-NAME            PIC X(30).
+000240     05  CAND-DEPT            PIC X(10).
+000250     05  CAND-STATUS          PIC X(01).
+000260         88  CAND-UNDECIDED       VALUE 'U'.
+000270         88  CAND-SPARED          VALUE 'S'.
+000280         88  CAND-SLAIN           VALUE 'L'.
+000290     05  CAND-EXEMPT-FLAG     PIC X(01).
+000300         88  CAND-IS-EXEMPT       VALUE 'Y'.
+000310         88  CAND-NOT-EXEMPT      VALUE 'N'.
