@@ -0,0 +1,37 @@
+000100*****************************************************************
+000110*  SNAPAUD -- AUDIT LOG RECORD, ONE PER SNAP DECISION.  WRITTEN *
+000120*  BY SNPDRV SO A DISPUTED "SLAIN" RESULT CAN BE TRACED BACK TO *
+000130*  THE SEED AND BOUNDS THAT PRODUCED IT.                        *
+000140*                                                                *
+000150*  MODIFICATION HISTORY                                         *
+000160*  -----------------------------------------------------------  *
+000170*  08/09/26  RDS  ORIGINAL LAYOUT.                               *
+000180*  08/09/26  RDS  WIDENED AUD-MIN/AUD-MAX/AUD-RESULT TO PIC 999 *
+000190*                 TO MATCH SNAPCTL'S WIDENED CTL-MIN/CTL-MAX --  *
+000200*                 AUD-RECORD GREW FROM 96 TO 99 BYTES; SNAPAUD'S*
+000210*                 JCL DD LRECL WAS UPDATED TO MATCH.             *
+000220*  08/09/26  RDS  ADDED AUD-EXEMPT-FLAG SO A RECORD FORCED TO   *
+000230*                 SPARED BY THE EXEMPT LIST IS DISTINGUISHABLE  *
+000240*                 FROM ONE THAT GENUINELY WON THE RNG DRAW --   *
+000250*                 SNPRPT EXCLUDES EXEMPT DECISIONS FROM ITS     *
+000260*                 EXPECTED-VS-OBSERVED RATIO COMPARISON.        *
+000270*  08/09/26  RDS  ADDED AUD-REQUESTOR SO A RUN TRIGGERED FROM   *
+000280*                 SNPTRN CARRIES THE CONFIRMING OPERATOR'S      *
+000290*                 USERID INTO EVERY AUDIT RECORD IT WRITES.     *
+000300*                 SPACES MEANS AN UNATTENDED/DIRECTLY-SUBMITTED *
+000310*                 RUN.  AUD-RECORD IS NOW 108 BYTES; SNAPAUD'S  *
+000320*                 JCL DD LRECL WAS UPDATED TO MATCH.            *
+000330*****************************************************************
+000340 01  AUD-RECORD.
+000350     05  AUD-TIMESTAMP.
+000360         10  AUD-DATE             PIC 9(08).
+000370         10  AUD-TIME             PIC 9(08).
+000380     05  AUD-SEED                 PIC 9(08).
+000390     05  AUD-MIN                  PIC 999.
+000400     05  AUD-MAX                  PIC 999.
+000410     05  AUD-RESULT               PIC 999.
+000420     05  AUD-EXEMPT-FLAG           PIC X(01).
+000430         88  AUD-EXEMPT               VALUE 'Y'.
+000440     05  AUD-CAND-ID               PIC X(06).
+000450     05  AUD-REQUESTOR             PIC X(08).
+000460     05  AUD-MESSAGE               PIC X(60).
