@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110*  SNAPREQ -- ONE-RECORD-PER-REQUEST FILE WRITTEN BY THE ONLINE *
+000120*  SNPTRN TRANSACTION WHEN AN AUTHORIZED OPERATOR CONFIRMS A    *
+000130*  SNAP RUN.  THE BATCH SCHEDULER TREATS A PENDING REQUEST AS   *
+000140*  ITS TRIGGER TO SUBMIT THSNAP01, THEN MARKS IT COMPLETE.      *
+000150*                                                                *
+000160*  MODIFICATION HISTORY                                         *
+000170*  -----------------------------------------------------------  *
+000180*  08/09/26  RDS  ORIGINAL LAYOUT.                               *
+000190*****************************************************************
+000200 01  REQ-RECORD.
+000210     05  REQ-USERID                PIC X(08).
+000220     05  REQ-DATE                  PIC 9(08).
+000230     05  REQ-TIME                  PIC 9(08).
+000240     05  REQ-STATUS                PIC X(01).
+000250         88  REQ-PENDING               VALUE 'P'.
+000260         88  REQ-COMPLETE              VALUE 'C'.
