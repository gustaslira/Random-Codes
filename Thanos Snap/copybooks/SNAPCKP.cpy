@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110*  SNAPCKP -- ONE-RECORD RESTART CONTROL RECORD FOR SNPDRV.     *
+000120*  HOLDS THE ID OF THE LAST CANDIDATE SUCCESSFULLY CHECKPOINTED *
+000130*  SO A RERUN AGAINST A LARGE ROSTER CAN SKIP CANDIDATES ALREADY*
+000140*  DECIDED INSTEAD OF STARTING OVER FROM THE TOP.               *
+000150*                                                                *
+000160*  MODIFICATION HISTORY                                         *
+000170*  -----------------------------------------------------------  *
+000180*  08/09/26  RDS  ORIGINAL LAYOUT.                               *
+000190*****************************************************************
+000200 01  CKP-RECORD.
+000210     05  CKP-LAST-CAND-ID          PIC X(06).
+000220     05  CKP-READ-COUNT            PIC 9(07).
+000230     05  CKP-SPARED-COUNT          PIC 9(07).
+000240     05  CKP-SLAIN-COUNT           PIC 9(07).
