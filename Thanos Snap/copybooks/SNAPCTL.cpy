@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110*  SNAPCTL -- ONE-RECORD CONTROL FILE HOLDING THE SNAP RATIO SO *
+000120*  OPERATIONS CAN RUN A 1-IN-4, 1-IN-10, ETC. DRAW WITHOUT       *
+000130*  RECOMPILING EXT7 OR SNPDRV.                                  *
+000140*                                                                *
+000150*  MODIFICATION HISTORY                                         *
+000160*  -----------------------------------------------------------  *
+000170*  08/09/26  RDS  ORIGINAL LAYOUT.  CTL-MIN/CTL-MAX MIRROR       *
+000180*                 EXT7'S MIN-NUMBER/MAX-NUMBER, SO THEY SHARE    *
+000190*                 ITS PIC 99 (0-99) RANGE AND ITS LS-MIN/LS-MAX  *
+000200*                 COMP-X (0-255) CEILING WHEN PASSED THROUGH.    *
+000210*  08/09/26  RDS  WIDENED CTL-MIN/CTL-MAX TO PIC 999 -- 99 WAS   *
+000220*                 AN ARTIFICIAL LIMIT OF THIS RECORD, NOT OF     *
+000230*                 LS-MIN/LS-MAX, WHICH ALREADY ALLOW THE FULL    *
+000240*                 COMP-X RANGE OF 0-255.  EXT7'S OWN             *
+000250*                 MIN-NUMBER/MAX-NUMBER WIDENED TO MATCH.        *
+000260*****************************************************************
+000270 01  CTL-RECORD.
+000280     05  CTL-MIN                  PIC 999.
+000290     05  CTL-MAX                  PIC 999.
