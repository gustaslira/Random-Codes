@@ -1,51 +1,197 @@
-IDENTIFICATION DIVISION.                                   
-PROGRAM-ID. EXT7.                                           
-DATA DIVISION.         
-WORKING-STORAGE SECTION.
-
-*> preparando a seed
-
-01 WS-FIRST-TIME PIC 9(1) VALUE 0.
-01 WS-RND-SEED-X PIC X(8).
-01 WS-RND-SEED-9 REDEFINES WS-RND-SEED-X PIC 9(8).
-01 WS-RND-DBL COMP-2.
-01 MIN-NUMBER PIC 99 VALUE 1.                             
-01 MAX-NUMBER PIC 99 VALUE 2.                             
-01 RANDOM-NUMBER PIC 99.    
-LINKAGE SECTION.
-01 LS-MAX PIC X COMP-X.
-01 LS-RESULT PIC X COMP-X.
-
-
-PROCEDURE DIVISION.
-
-*>Criando a seed pra recome√ßar toda vez
-
-if ws-first-time = 0
-              move 32768 to ws-rnd-seed-9
-              perform until ws-rnd-seed-9 < 32768
-                 accept ws-rnd-seed-x from time
-                 move function reverse(ws-rnd-seed-x) to ws-rnd-seed-x
-                 compute ws-rnd-seed-9 = ws-rnd-seed-9 / 3060
-              end-perform
-              compute ws-rnd-dbl = function random(ws-rnd-seed-9)
-              move 1 to ws-first-time
-           end-if.
-
-*>Loop
-
-     PERFORM 50 TIMES                                       
-         COMPUTE RANDOM-NUMBER = FUNCTION RANDOM *         
-                            (MAX-NUMBER - MIN-NUMBER + 1) +
-                             MIN-NUMBER                     
-     END-PERFORM.  
-
-*> If e else
-
-     IF RANDOM-NUMBER = 1 THEN
-        DISPLAY 'You were spared by Thanos.'
-    ELSE
-        DISPLAY 'You were slain by Thanos, for the good of the Universe.'
-     END-IF
-     
-STOP RUN.      
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EXT7.
+000120 AUTHOR. R-DASILVA.
+000130 INSTALLATION. DATA-CENTER-OPS.
+000140 DATE-WRITTEN. 03/14/2019.
+000150 DATE-COMPILED.
+000160*
+000170*****************************************************************
+000180*  MODIFICATION HISTORY                                         *
+000190*  ---------------------------------------------------------    *
+000200*  03/14/19  RDS  ORIGINAL 1-IN-2 SNAP DEMO.                     *
+000210*  08/09/26  RDS  HONOR LS-MAX/LS-RESULT LINKAGE PARAMETERS SO   *
+000220*                 THIS ROUTINE CAN BE CALLED AS A UTILITY BY     *
+000230*                 ANY DRIVER PROGRAM INSTEAD OF ONLY RUNNING     *
+000240*                 STANDALONE.  RETURN VIA GOBACK, NOT STOP RUN.  *
+000250*  08/09/26  RDS  ADDED LS-SEED SO A CALLER CAN LOG THE SEED     *
+000260*                 THAT DROVE THE DRAW.  LS-MAX IS NOW ECHOED     *
+000270*                 BACK WITH THE RESOLVED UPPER BOUND SO A CALLER *
+000280*                 KNOWS WHAT WAS ACTUALLY USED WHEN IT PASSED    *
+000290*                 ZERO FOR "USE THE DEFAULT".                    *
+000300*  08/09/26  RDS  ADDED LS-MIN SO THE SNAP RATIO IS NOT LOCKED   *
+000310*                 TO A 1-IN-N DRAW -- OPERATIONS CAN NOW DRIVE   *
+000320*                 BOTH BOUNDS FROM A CONTROL RECORD UPSTREAM.    *
+000330*  08/09/26  RDS  DEFAULTED MAX-NUMBER TO MIN-NUMBER + 1 INSTEAD *
+000340*                 OF A BARE 2 -- A CALLER PASSING LS-MIN > 2     *
+000350*                 WITH LS-MAX LEFT AT ZERO NO LONGER ENDS UP     *
+000360*                 WITH MAX-NUMBER BELOW MIN-NUMBER.              *
+000370*  08/09/26  RDS  WIDENED MIN-NUMBER/MAX-NUMBER/RANDOM-NUMBER TO *
+000380*                 PIC 999 -- LS-MIN/LS-MAX ALREADY ALLOW THE     *
+000390*                 FULL COMP-X RANGE OF 0-255, BUT THE OLD PIC 99 *
+000400*                 WORKING-STORAGE FIELDS WERE TRUNCATING ANY     *
+000410*                 BOUND OVER 99 BEFORE THE DRAW EVER RAN.        *
+000420*  08/09/26  RDS  DEFAULT MAX-NUMBER NOW CAPS AT 255 WHEN         *
+000430*                 MIN-NUMBER IS 255 OR MORE -- MIN-NUMBER + 1     *
+000440*                 COULD REACH 256, WHICH SILENTLY WRAPPED WHEN    *
+000450*                 MOVED INTO THE ONE-BYTE COMP-X LS-MAX.          *
+000460*  08/09/26  RDS  THE "SLAIN" MESSAGE LITERAL NO LONGER SPANS A   *
+000470*                 CONTINUATION LINE -- FIXED-FORMAT CONTINUATION  *
+000480*                 PADS THE FIRST LINE TO COLUMN 72 BEFORE SPLICING*
+000490*                 IN THE REST, WHICH WAS CORRUPTING THE MESSAGE   *
+000500*                 WITH STRAY SPACES AND TRUNCATING THE PERIOD.    *
+000510*                 NOW BUILT WITH STRING FROM TWO WHOLE-LINE       *
+000520*                 LITERALS INSTEAD.                                *
+000530*  08/09/26  RDS  ADDED LS-SEED-ONLY SO A CALLER FORCING A ONE-   *
+000540*                 TIME RESEED (NOT A REAL DECISION) CAN SUPPRESS  *
+000550*                 THE OUTCOME DISPLAY -- OTHERWISE EVERY BATCH RUN*
+000560*                 LOGGED ONE SPURIOUS "SPARED"/"SLAIN" LINE NOT   *
+000570*                 TIED TO ANY CANDIDATE OR AUDIT RECORD.          *
+000580*****************************************************************
+000590*
+000600 ENVIRONMENT DIVISION.
+000610 CONFIGURATION SECTION.
+000620 SOURCE-COMPUTER. IBM-370.
+000630 OBJECT-COMPUTER. IBM-370.
+000640 DATA DIVISION.
+000650 WORKING-STORAGE SECTION.
+000660*
+000670*****************************************************************
+000680*  RANDOM NUMBER SEED WORK AREAS                                *
+000690*****************************************************************
+000700 01  WS-FIRST-TIME           PIC 9(01)      VALUE 0.
+000710 01  WS-RND-SEED-X           PIC X(08).
+000720 01  WS-RND-SEED-9 REDEFINES WS-RND-SEED-X
+000730                             PIC 9(08).
+000740 01  WS-RND-DBL              COMP-2.
+000750*
+000760*****************************************************************
+000770*  DRAW BOUNDS AND RESULT                                       *
+000780*****************************************************************
+000790 01  MIN-NUMBER               PIC 999        VALUE 1.
+000800 01  MAX-NUMBER                PIC 999        VALUE 2.
+000810 01  RANDOM-NUMBER              PIC 999.
+000820*
+000830*****************************************************************
+000840*  OUTCOME MESSAGE                                              *
+000850*****************************************************************
+000860 01  WS-OUTCOME-MESSAGE       PIC X(60).
+000870*
+000880 LINKAGE SECTION.
+000890*
+000900*****************************************************************
+000910*  LS-MIN    - LOWER BOUND OF THE DRAW SUPPLIED BY THE CALLER.  *
+000920*              ZERO MEANS "USE THE DEFAULT OF 1".                *
+000930*  LS-MAX    - UPPER BOUND OF THE DRAW SUPPLIED BY THE CALLER.  *
+000940*              ZERO (OR LESS THAN LS-MIN) MEANS "USE THE        *
+000950*              DEFAULT 1-IN-2 SNAP".                             *
+000960*  LS-RESULT - THE RANDOM-NUMBER GENERATED, HANDED BACK TO THE  *
+000970*              CALLER SO IT CAN BRANCH WITHOUT SCRAPING DISPLAY *
+000980*              OUTPUT.                                          *
+000990*  LS-SEED   - THE SEED THAT DROVE THIS RUN'S GENERATOR, HANDED *
+001000*              BACK SO A CALLER CAN LOG IT FOR REPRODUCIBILITY. *
+001010*  LS-SEED-ONLY - 'Y' WHEN THE CALLER IS INVOKING EXT7 ONLY TO   *
+001020*              FORCE THE ONE-TIME RESEED AND DOES NOT WANT THE  *
+001030*              OUTCOME MESSAGE ECHOED TO THE CONSOLE FOR A DRAW *
+001040*              THAT IS NOT TIED TO ANY REAL DECISION.  ANY OTHER*
+001050*              VALUE (INCLUDING SPACES) RUNS THE NORMAL DISPLAY.*
+001060*****************************************************************
+001070 01  LS-MIN                   PIC X COMP-X.
+001080 01  LS-MAX                   PIC X COMP-X.
+001090 01  LS-RESULT                PIC X COMP-X.
+001100 01  LS-SEED                  PIC 9(08).
+001110 01  LS-SEED-ONLY              PIC X(01).
+001120     88  LS-SEED-ONLY-CALL        VALUE 'Y'.
+001130*
+001140 PROCEDURE DIVISION USING LS-MIN, LS-MAX, LS-RESULT, LS-SEED,
+001150     LS-SEED-ONLY.
+001160*
+001170 0000-MAIN-LOGIC.
+001180     PERFORM 1000-INITIALIZE-SEED THRU 1000-EXIT.
+001190     PERFORM 2000-EDIT-PARAMETERS THRU 2000-EXIT.
+001200     PERFORM 3000-COMPUTE-DRAW THRU 3000-EXIT.
+001210     PERFORM 4000-SET-RESULT THRU 4000-EXIT.
+001220     GOBACK.
+001230*
+001240*****************************************************************
+001250*  1000-INITIALIZE-SEED -- RESEED THE GENERATOR ONE TIME PER RUN*
+001260*****************************************************************
+001270 1000-INITIALIZE-SEED.
+001280     IF WS-FIRST-TIME = 0
+001290         MOVE 32768 TO WS-RND-SEED-9
+001300         PERFORM 1100-ROLL-SEED THRU 1100-EXIT
+001310             UNTIL WS-RND-SEED-9 < 32768
+001320         COMPUTE WS-RND-DBL = FUNCTION RANDOM(WS-RND-SEED-9)
+001330         MOVE 1 TO WS-FIRST-TIME
+001340     END-IF.
+001350 1000-EXIT.
+001360     EXIT.
+001370*
+001380 1100-ROLL-SEED.
+001390     ACCEPT WS-RND-SEED-X FROM TIME.
+001400     MOVE FUNCTION REVERSE(WS-RND-SEED-X) TO WS-RND-SEED-X.
+001410     COMPUTE WS-RND-SEED-9 = WS-RND-SEED-9 / 3060.
+001420 1100-EXIT.
+001430     EXIT.
+001440*
+001450*****************************************************************
+001460*  2000-EDIT-PARAMETERS -- APPLY THE CALLER-SUPPLIED BOUNDS,    *
+001470*  DEFAULTING EACH TO THE ORIGINAL 1-IN-2 SNAP WHEN OMITTED.    *
+001480*****************************************************************
+001490 2000-EDIT-PARAMETERS.
+001500     IF LS-MIN = ZERO
+001510         MOVE 1 TO MIN-NUMBER
+001520     ELSE
+001530         MOVE LS-MIN TO MIN-NUMBER
+001540     END-IF.
+001550     IF LS-MAX = ZERO OR LS-MAX < MIN-NUMBER
+001560         IF MIN-NUMBER > 254
+001570             MOVE 255 TO MAX-NUMBER
+001580         ELSE
+001590             COMPUTE MAX-NUMBER = MIN-NUMBER + 1
+001600         END-IF
+001610     ELSE
+001620         MOVE LS-MAX TO MAX-NUMBER
+001630     END-IF.
+001640     MOVE MIN-NUMBER TO LS-MIN.
+001650     MOVE MAX-NUMBER TO LS-MAX.
+001660     MOVE WS-RND-SEED-9 TO LS-SEED.
+001670 2000-EXIT.
+001680     EXIT.
+001690*
+001700*****************************************************************
+001710*  3000-COMPUTE-DRAW -- SAME 50-PASS DRAW AS THE ORIGINAL DEMO, *
+001720*  NOW OPERATING BETWEEN MIN-NUMBER AND THE EDITED MAX-NUMBER.  *
+001730*****************************************************************
+001740 3000-COMPUTE-DRAW.
+001750     PERFORM 3100-DRAW-ONE-NUMBER THRU 3100-EXIT
+001760         50 TIMES.
+001770 3000-EXIT.
+001780     EXIT.
+001790*
+001800 3100-DRAW-ONE-NUMBER.
+001810     COMPUTE RANDOM-NUMBER = FUNCTION RANDOM *
+001820             (MAX-NUMBER - MIN-NUMBER + 1) + MIN-NUMBER.
+001830 3100-EXIT.
+001840     EXIT.
+001850*
+001860*****************************************************************
+001870*  4000-SET-RESULT -- HAND THE DRAW BACK TO THE CALLER AND, FOR *
+001880*  A REAL DECISION, DISPLAY IT FOR ANYONE WATCHING THE CONSOLE. *
+001890*  SUPPRESSED WHEN LS-SEED-ONLY-CALL SO A CALLER FORCING A      *
+001900*  ONE-TIME RESEED DOES NOT PRODUCE A SPURIOUS OUTCOME LINE.     *
+001910*****************************************************************
+001920 4000-SET-RESULT.
+001930     MOVE RANDOM-NUMBER TO LS-RESULT.
+001940     IF RANDOM-NUMBER = MIN-NUMBER
+001950         MOVE 'You were spared by Thanos.' TO WS-OUTCOME-MESSAGE
+001960     ELSE
+001970         MOVE SPACES TO WS-OUTCOME-MESSAGE
+001980         STRING 'You were slain by Thanos, for the good of'
+001990             ' the Universe.' DELIMITED BY SIZE
+002000             INTO WS-OUTCOME-MESSAGE
+002010     END-IF.
+002020     IF NOT LS-SEED-ONLY-CALL
+002030         DISPLAY WS-OUTCOME-MESSAGE
+002040     END-IF.
+002050 4000-EXIT.
+002060     EXIT.
