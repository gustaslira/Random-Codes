@@ -0,0 +1,48 @@
+//THSNAPCK JOB (ACCTNO),'THANOS SNAP INIT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* THSNAPCK -- ONE-TIME ALLOCATION OF THE PERSISTENT DATASETS     *
+//* THSNAP01 OPENS DISP=OLD/DISP=SHR (SNAPCKP, SNAPOPR, CANDIN).   *
+//* RUN THIS JOB ONCE BEFORE THE FIRST EVER THSNAP01 SUBMISSION    *
+//* AND NEVER AGAIN -- RESUBMITTING IT WOULD RECREATE THE          *
+//* CHECKPOINT DATASET AND LOSE A RESTART POINT A PRIOR RUN LEFT    *
+//* BEHIND, AND WOULD WIPE THE CANDIDATE ROSTER.                    *
+//*                                                                 *
+//* MODIFICATION HISTORY                                           *
+//* -----------------------------------------------------------    *
+//* 08/09/26  RDS  ORIGINAL JOB.                                    *
+//* 08/09/26  RDS  ADDED STEP020, AN IDCAMS DEFINE CLUSTER FOR      *
+//*                THANOS.SNAP.CANDROST -- SWITCHING CANDFILE TO    *
+//*                ORGANIZATION INDEXED GAVE THE ROSTER NO          *
+//*                PROVISIONING PATH OF ITS OWN, SO THE JOB AS      *
+//*                SHIPPED COULD NOT BE RUN FOR THE FIRST TIME.      *
+//*                KEYED ON CAND-ID, THE FIRST 6 BYTES OF THE       *
+//*                48-BYTE CAND-RECORD.  LOADING THE ROSTER'S       *
+//*                INITIAL CONTENT INTO THE NEWLY DEFINED CLUSTER   *
+//*                IS A SEPARATE, SITE-SPECIFIC STEP NOT SHOWN HERE.*
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=IEFBR14
+//SNAPCKP  DD   DSN=THANOS.SNAP.CHECKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//SNAPOPR  DD   DSN=THANOS.SNAP.OPRID,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)
+//*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(THANOS.SNAP.CANDROST)  -
+       INDEXED                                -
+       KEYS(6,0)                              -
+       RECORDSIZE(48,48)                      -
+       RECORDS(1000,500)                      -
+       FREESPACE(10,10)                       -
+       SHAREOPTIONS(2,3))                     -
+    DATA (NAME(THANOS.SNAP.CANDROST.DATA))    -
+    INDEX (NAME(THANOS.SNAP.CANDROST.INDEX))
+/*
