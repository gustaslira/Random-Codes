@@ -0,0 +1,59 @@
+//THSNAP01 JOB (ACCTNO),'THANOS SNAP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* THSNAP01 -- RUN THE THANOS SNAP AGAINST A CANDIDATE ROSTER,   *
+//* THEN SUMMARIZE THE RESULTING AUDIT LOG.                       *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//* -----------------------------------------------------------   *
+//* 08/09/26  RDS  ORIGINAL JOB.                                   *
+//* 08/09/26  RDS  ADDED SNAPCKP, A PERSISTENT ONE-RECORD DATASET  *
+//*                SNPDRV USES TO CHECKPOINT AND RESTART A LARGE   *
+//*                ROSTER RUN.  DISP=OLD SO IT SURVIVES ACROSS     *
+//*                JOB SUBMISSIONS -- ALLOCATE IT ONCE UP FRONT.   *
+//* 08/09/26  RDS  CORRECTED SNAPAUD LRECL TO 96 TO MATCH          *
+//*                AUD-RECORD (WAS 88, TRUNCATING EVERY RECORD).   *
+//*                CORRECTED STEP020'S COND TO (4,GE,STEP010) SO   *
+//*                THE REPORT RUNS AFTER A CLEAN DRIVER STEP AND   *
+//*                IS ONLY BYPASSED WHEN SNPDRV ACTUALLY FAILS.    *
+//* 08/09/26  RDS  SNAPAUD LRECL RAISED AGAIN TO 99 -- AUD-MIN/    *
+//*                AUD-MAX/AUD-RESULT WIDENED TO PIC 999 SO THE    *
+//*                FULL SNAPCTL RATIO RANGE FITS IN THE LOG.       *
+//* 08/09/26  RDS  ADDED SNAPOPR, A ONE-RECORD DATASET THE         *
+//*                SCHEDULER STAMPS WITH THE REQUESTING OPERATOR'S *
+//*                USERID FROM SNAPREQ BEFORE SUBMITTING THIS JOB, *
+//*                SO SNPDRV CAN CARRY IT INTO EVERY AUDIT RECORD. *
+//*                SNAPAUD LRECL RAISED AGAIN TO 108 FOR THE NEW   *
+//*                AUD-EXEMPT-FLAG AND AUD-REQUESTOR FIELDS.       *
+//*                SNAPCKP AND SNAPOPR ARE BOTH ALLOCATED ONE TIME *
+//*                BY SNAPCKPINIT BEFORE THIS JOB EVER RUNS --     *
+//*                THEIR DISP=OLD/DISP=SHR HERE REQUIRE THAT.      *
+//* 08/09/26  RDS  CANDIN'S DISP=OLD REQUIRES THANOS.SNAP.CANDROST *
+//*                TO ALREADY EXIST AS A VSAM CLUSTER -- ALSO      *
+//*                DEFINED ONE TIME BY SNAPCKPINIT, SAME AS        *
+//*                SNAPCKP AND SNAPOPR ABOVE.                       *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=SNPDRV
+//STEPLIB  DD   DSN=THANOS.SNAP.LOADLIB,DISP=SHR
+//CANDIN   DD   DSN=THANOS.SNAP.CANDROST,DISP=OLD
+//SNAPCTL  DD   DSN=THANOS.SNAP.CTLCARD,DISP=SHR
+//SNAPAUD  DD   DSN=THANOS.SNAP.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=108,BLKSIZE=0)
+//SNAPCKP  DD   DSN=THANOS.SNAP.CHECKPT,
+//             DISP=(OLD,KEEP,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//SNAPOPR  DD   DSN=THANOS.SNAP.OPRID,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=SNPRPT,COND=(4,GE,STEP010)
+//STEPLIB  DD   DSN=THANOS.SNAP.LOADLIB,DISP=SHR
+//SNAPAUD  DD   DSN=THANOS.SNAP.AUDIT,DISP=SHR
+//SNAPRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
